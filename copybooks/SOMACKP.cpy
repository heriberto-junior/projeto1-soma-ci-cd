@@ -0,0 +1,12 @@
+*> -------------------------------------------------------------
+*>    SOMACKP - LAYOUT DO REGISTRO DE CHECKPOINT DO MODO BATCH
+*>              DO PROGRAMA SOMA (ARQUIVO SOMACKP)
+*>    GRAVADO PERIODICAMENTE COM O NUMERO DO ULTIMO REGISTRO
+*>    DE SOMAIN PROCESSADO, PARA PERMITIR RESTART=, E COM O
+*>    TOTAL GERAL ACUMULADO ATE ALI, PARA QUE UM RESTART=
+*>    RETOME A RECONCILIACAO COM O TOTAL DE CONTROLE A PARTIR
+*>    DO TOTAL JA ACUMULADO EM VEZ DE SOMENTE O RESTANTE DO LOTE.
+*> -------------------------------------------------------------
+05  SM-CKP-ULTIMO-REGISTRO  PIC 9(08).
+05  SM-CKP-TOTAL-GERAL      PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  FILLER                  PIC X(07).
