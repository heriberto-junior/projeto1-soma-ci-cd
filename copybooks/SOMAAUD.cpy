@@ -0,0 +1,17 @@
+*> -------------------------------------------------------------
+*>    SOMAAUD - LAYOUT DA TRILHA DE AUDITORIA DO PROGRAMA SOMA
+*>              (ARQUIVO SOMAAUD)
+*>    UMA LINHA POR SOMA REALIZADA, EM MODO CLI OU BATCH, COM
+*>    DATA/HORA, OPERANDOS, RESULTADO E STATUS DA OPERACAO.
+*>    SM-AUD-QTDE-OPERANDOS REGISTRA QUANTOS OPERANDOS ENTRARAM
+*>    NA SOMA; QUANDO MAIOR QUE 2, PARAMETRO1/2 SAO DEIXADOS EM
+*>    BRANCO EM VEZ DE MOSTRAR APENAS OS DOIS PRIMEIROS, PARA NAO
+*>    SUGERIR QUE ELES SOZINHOS EXPLICAM O RESULTADO.
+*> -------------------------------------------------------------
+05  SM-AUD-DATA-HORA        PIC X(21).
+05  SM-AUD-PARAMETRO1       PIC X(20).
+05  SM-AUD-PARAMETRO2       PIC X(20).
+05  SM-AUD-RESULTADO        PIC X(15).
+05  SM-AUD-STATUS           PIC X(10).
+05  SM-AUD-QTDE-OPERANDOS   PIC 9(02).
+05  FILLER                  PIC X(08).
