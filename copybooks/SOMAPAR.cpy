@@ -0,0 +1,9 @@
+*> -------------------------------------------------------------
+*>    SOMAPAR - LAYOUT DO REGISTRO DE ENTRADA DO MODO BATCH
+*>              DO PROGRAMA SOMA (ARQUIVO SOMAIN)
+*>    CADA REGISTRO CONTEM UM PAR DE VALORES A SOMAR. OS VALORES
+*>    SAO SINALIZADOS E ADMITEM DUAS CASAS DECIMAIS.
+*> -------------------------------------------------------------
+05  SM-IN-NUMERO-1        PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  SM-IN-NUMERO-2        PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  FILLER                PIC X(10).
