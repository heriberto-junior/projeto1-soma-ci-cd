@@ -0,0 +1,17 @@
+*> -------------------------------------------------------------
+*>    SOMAREC - LAYOUT DO REGISTRO DE SAIDA ESTRUTURADA DO
+*>              PROGRAMA SOMA (ARQUIVO SOMAOUT)
+*>    GRAVADO A CADA SOMA REALIZADA (CLI OU POR REGISTRO EM
+*>    MODO BATCH), PARA CONSUMO POR PROGRAMAS DOWNSTREAM SEM
+*>    PRECISAR RASPAR A SAIDA DE DISPLAY.
+*>    SM-OUT-QTDE-OPERANDOS REGISTRA QUANTOS OPERANDOS ENTRARAM
+*>    NA SOMA; QUANDO MAIOR QUE 2, NUMERO1/2 SAO ZERADOS EM VEZ
+*>    DE MOSTRAR APENAS OS DOIS PRIMEIROS, PARA NAO SUGERIR QUE
+*>    ELES SOZINHOS EXPLICAM SM-OUT-RESULTADO.
+*> -------------------------------------------------------------
+05  SM-OUT-NUMERO1          PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  SM-OUT-NUMERO2          PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  SM-OUT-RESULTADO        PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  SM-OUT-STATUS           PIC X(10).
+05  SM-OUT-QTDE-OPERANDOS   PIC 9(02).
+05  FILLER                  PIC X(08).
