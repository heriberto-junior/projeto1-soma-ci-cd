@@ -0,0 +1,8 @@
+*> -------------------------------------------------------------
+*>    SOMACTL - LAYOUT DO ARQUIVO DE CONTROLE DO PROGRAMA SOMA
+*>              (ARQUIVO SOMACTL)
+*>    FORNECE O TOTAL DE CONTROLE ESPERADO PARA CONFERENCIA COM
+*>    O TOTAL CALCULADO PELO MODO BATCH AO FINAL DA EXECUCAO.
+*> -------------------------------------------------------------
+05  SM-CTL-TOTAL-ESPERADO   PIC S9(10)V99 SIGN LEADING SEPARATE.
+05  FILLER                  PIC X(10).
