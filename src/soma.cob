@@ -1,47 +1,818 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. SOMA.
-       
+       AUTHOR. EQUIPE-BATCH-FINANCEIRO.
+       INSTALLATION. CPD-CENTRAL.
+       DATE-WRITTEN. 2025-10-06.
+       DATE-COMPILED.
+      *> -------------------------------------------------------------
+      *>    HISTORICO DE ALTERACOES
+      *>    DATA        AUTOR  DESCRICAO
+      *>    ----------  -----  -----------------------------------
+      *>    2025-10-06  RFS    Versao original: soma de dois
+      *>                       parametros recebidos via linha de
+      *>                       comando.
+      *>    2025-11-03  RFS    Incluido modo batch: le pares de
+      *>                       valores do arquivo SOMAIN e grava
+      *>                       uma linha RESULTADO= por registro,
+      *>                       mais um totalizador ao final.
+      *>    2025-11-17  RFS    Incluido checkpoint/restart no modo
+      *>                       batch: grava o ultimo registro
+      *>                       processado em SOMACKP e aceita
+      *>                       RESTART= para retomar apos um abend
+      *>                       sem reprocessar o arquivo inteiro.
+      *>    2025-12-01  RFS    Parametro invalido (nao numerico ou
+      *>                       em branco) agora e rejeitado com
+      *>                       mensagem de erro, em vez de ser
+      *>                       substituido por zero silenciosamente.
+      *>    2025-12-15  RFS    Campos numericos ampliados para
+      *>                       PIC S9(10)V99: passam a aceitar
+      *>                       valores negativos e com duas casas
+      *>                       decimais, tanto na linha de comando
+      *>                       quanto no arquivo SOMAIN.
+      *>    2025-12-22  RFS    Incluido ON SIZE ERROR na soma, com
+      *>                       mensagem e RETURN-CODE distintos em
+      *>                       caso de overflow, em vez de gravar o
+      *>                       resultado truncado silenciosamente.
+      *>    2026-01-08  RFS    Incluida trilha de auditoria: cada
+      *>                       soma realizada (CLI ou por registro
+      *>                       em modo batch) grava uma linha em
+      *>                       SOMAAUD com data/hora, operandos,
+      *>                       resultado e status.
+      *>    2026-01-20  RFS    Modo linha de comando passa a aceitar
+      *>                       uma lista de operandos de tamanho
+      *>                       variavel (nao mais apenas dois), com
+      *>                       cada operando validado individual-
+      *>                       mente antes de entrar na soma.
+      *>    2026-02-02  RFS    Incluida saida estruturada SOMAOUT
+      *>                       (copybook SOMAREC), gravada a cada
+      *>                       soma realizada, para consumo por
+      *>                       programas downstream.
+      *>    2026-02-16  RFS    RETURN-CODE padronizado e centrali-
+      *>                       zado em 8000-DEFINE-RETURN-CODE:
+      *>                       0=sucesso, 4=parametro invalido,
+      *>                       8=overflow ou falha de E/S.
+      *>    2026-03-02  RFS    Incluida reconciliacao com total de
+      *>                       controle: no modo CLI, um operando
+      *>                       CTRL=valor informa o total esperado;
+      *>                       no modo batch, o arquivo opcional
+      *>                       SOMACTL informa o total esperado do
+      *>                       lote inteiro. Em ambos os casos SOMA
+      *>                       exibe RECONCILIACAO=MATCH ou BREAK e
+      *>                       devolve RETURN-CODE 12 em caso de
+      *>                       divergencia.
+      *>    2026-08-09  RFS    Corrigidos quatro problemas: (1) o
+      *>                       total geral do lote agora e gravado
+      *>                       no checkpoint e recuperado ao reiniciar
+      *>                       com RESTART=, para que a reconciliacao
+      *>                       com SOMACTL considere o lote inteiro e
+      *>                       nao so a parte reprocessada; (2) uma
+      *>                       lista de operandos que exceda
+      *>                       SM-MAX-OPERANDOS agora e rejeitada em
+      *>                       vez de truncada silenciosamente; (3)
+      *>                       SOMAAUD/SOMAOUT agora gravam a
+      *>                       quantidade de operandos e deixam
+      *>                       PARAMETRO1/2 (NUMERO1/2) em branco/zero
+      *>                       quando houver mais de dois, em vez de
+      *>                       mostrar so os dois primeiros como se
+      *>                       explicassem o resultado; (4) uma falha
+      *>                       ao abrir SOMAIN no modo batch agora
+      *>                       tambem grava uma linha em SOMAAUD/
+      *>                       SOMAOUT, em vez de deixar a execucao
+      *>                       sem nenhum rastro.
+      *> -------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOMAIN-FILE ASSIGN TO "SOMAIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SM-FS-SOMAIN.
+
+           SELECT SOMACKP-FILE ASSIGN TO "SOMACKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SM-FS-SOMACKP.
+
+           SELECT SOMAAUD-FILE ASSIGN TO "SOMAAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SM-FS-SOMAAUD.
+
+           SELECT SOMAOUT-FILE ASSIGN TO "SOMAOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SM-FS-SOMAOUT.
+
+           SELECT SOMACTL-FILE ASSIGN TO "SOMACTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SM-FS-SOMACTL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SOMAIN-FILE
+           RECORDING MODE IS F.
+       01  SOMAIN-RECORD.
+           COPY SOMAPAR.
+
+       FD  SOMACKP-FILE
+           RECORDING MODE IS F.
+       01  SOMACKP-RECORD.
+           COPY SOMACKP.
+
+       FD  SOMAAUD-FILE
+           RECORDING MODE IS F.
+       01  SOMAAUD-RECORD.
+           COPY SOMAAUD.
+
+       FD  SOMAOUT-FILE
+           RECORDING MODE IS F.
+       01  SOMAOUT-RECORD.
+           COPY SOMAREC.
+
+       FD  SOMACTL-FILE
+           RECORDING MODE IS F.
+       01  SOMACTL-RECORD.
+           COPY SOMACTL.
+
        WORKING-STORAGE SECTION.
-       01 WS-NUMERO1 PIC 9(10) VALUE 0.
-       01 WS-NUMERO2 PIC 9(10) VALUE 0.
-       01 WS-RESULTADO PIC 9(10) VALUE 0.
-       01 WS-ARGUMENTO PIC X(100).
+      *> Campos originais do modo linha de comando
+       01 WS-NUMERO1 PIC S9(10)V99 VALUE 0.
+       01 WS-NUMERO2 PIC S9(10)V99 VALUE 0.
+       01 WS-RESULTADO PIC S9(10)V99 VALUE 0.
+      *> Dimensionado para caber SM-MAX-OPERANDOS operandos de 20
+      *> posicoes cada mais o token CTRL=valor, com folga (linha de
+      *> comando real costuma ser bem mais curta que isso).
+       01 WS-ARGUMENTO PIC X(500).
        01 WS-PARAMETRO1 PIC X(20).
        01 WS-PARAMETRO2 PIC X(20).
-       
+
+      *> Campos editados para exibicao de valores sinalizados
+       01 WS-RESULTADO-ED PIC -(9)9.99.
+
+      *> Status de arquivo e chaves (switches) de controle
+       77 SM-FS-SOMAIN PIC X(02) VALUE "00".
+       77 SM-FS-SOMACKP PIC X(02) VALUE "00".
+       77 SM-FS-SOMAAUD PIC X(02) VALUE "00".
+       77 SM-FS-SOMAOUT PIC X(02) VALUE "00".
+       77 SM-FS-SOMACTL PIC X(02) VALUE "00".
+
+
+       77 SM-SW-MODO-BATCH PIC X(01) VALUE "N".
+          88 SM-MODO-BATCH VALUE "S".
+          88 SM-MODO-CLI VALUE "N".
+
+       77 SM-SW-EOF-SOMAIN PIC X(01) VALUE "N".
+          88 SM-FIM-SOMAIN VALUE "S".
+
+       77 SM-SW-EOF-SOMACKP PIC X(01) VALUE "N".
+          88 SM-FIM-SOMACKP VALUE "S".
+
+      *> Contadores do modo batch
+       77 SM-NUM-REGISTRO PIC 9(08) COMP VALUE 0.
+       77 SM-NUM-REGISTRO-ED PIC 9(08).
+
+      *> Campos de restart do modo batch
+       77 SM-PARAMETRO-RESTART PIC X(20).
+       77 SM-SW-HA-RESTART PIC X(01) VALUE "N".
+          88 SM-HA-RESTART VALUE "S".
+       77 SM-RESTART-REGISTRO PIC 9(08) COMP VALUE 0.
+
+      *> Chave de erro de parametro invalido no modo CLI
+       77 SM-SW-ERRO PIC X(01) VALUE "N".
+          88 SM-HOUVE-ERRO VALUE "S".
+
+      *> Chave de overflow na soma (CLI ou batch)
+       77 SM-SW-OVERFLOW PIC X(01) VALUE "N".
+          88 SM-HOUVE-OVERFLOW VALUE "S".
+
+      *> Chave de falha irrecuperavel de E/S (ex.: SOMAIN nao abriu)
+       77 SM-SW-FALHA-IO PIC X(01) VALUE "N".
+          88 SM-HOUVE-FALHA-IO VALUE "S".
+
+      *> Reconciliacao com total de controle (CTRL= no modo CLI,
+      *> arquivo SOMACTL no modo batch)
+       77 SM-SW-HA-CTRL PIC X(01) VALUE "N".
+          88 SM-HA-CTRL VALUE "S".
+       77 SM-SW-CTRL-BREAK PIC X(01) VALUE "N".
+          88 SM-CTRL-BREAK VALUE "S".
+       77 SM-PARAMETRO-CTRL PIC X(15).
+       77 SM-CTRL-ESPERADO PIC S9(10)V99 VALUE 0.
+       77 SM-CTRL-ESPERADO-ED PIC -(9)9.99.
+       77 SM-CTRL-CALCULADO-ED PIC -(9)9.99.
+       77 SM-TOTAL-GERAL-BATCH PIC S9(10)V99 VALUE 0.
+
+      *> Lista de operandos do modo linha de comando (tamanho
+      *> variavel, um call pode somar de 1 a SM-MAX-OPERANDOS
+      *> valores em vez de um par fixo).
+       77 SM-MAX-OPERANDOS PIC 9(02) COMP VALUE 20.
+       77 SM-MAX-OPERANDOS-ED PIC 9(02) VALUE 20.
+       01 SM-TABELA-OPERANDOS.
+          05 SM-OPERANDO OCCURS 20 TIMES
+                         INDEXED BY SM-OP-IDX
+                         PIC X(20).
+       77 SM-QTDE-OPERANDOS PIC 9(02) COMP VALUE 0.
+       77 SM-ARG-TAMANHO PIC 9(03) COMP VALUE 0.
+       77 SM-ARG-PONTEIRO PIC 9(03) COMP VALUE 1.
+       77 SM-TOKEN-ATUAL PIC X(20).
+       77 SM-OP-NUM-ED PIC 9(02) VALUE 0.
+       77 SM-OPERANDO-VALOR PIC S9(10)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       
-      *> Receber todos os argumentos da linha de comando
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1200-ABRE-AUDITORIA THRU 1200-EXIT.
+           PERFORM 1300-ABRE-SAIDA THRU 1300-EXIT.
+
+           IF SM-MODO-BATCH
+               PERFORM 4000-PROCESSA-BATCH THRU 4000-EXIT
+           ELSE
+               PERFORM 2000-PROCESSA-CLI THRU 2000-EXIT
+           END-IF.
+
+           CLOSE SOMAAUD-FILE.
+           CLOSE SOMAOUT-FILE.
+
+           STOP RUN.
+       0000-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 1000-INITIALIZE - decide se a execucao e em modo batch ou
+      *> modo linha de comando (CLI), a partir do primeiro token
+      *> dos argumentos recebidos. Em modo batch, o segundo token
+      *> pode ser RESTART=nnnnnnnn para retomar apos o ultimo
+      *> registro ja processado numa execucao anterior.
+      *> ---------------------------------------------------------
+       1000-INITIALIZE.
            ACCEPT WS-ARGUMENTO FROM COMMAND-LINE.
-           
-      *> Analisar os argumentos recebidos
+
            UNSTRING WS-ARGUMENTO DELIMITED BY SPACE
                INTO WS-PARAMETRO1
                     WS-PARAMETRO2
            END-UNSTRING.
 
-           DISPLAY 'WS-PARAMETRO1: ' WS-PARAMETRO1
-           DISPLAY 'WS-PARAMETRO2: ' WS-PARAMETRO2
-      
-      *> Converter primeiro parâmetro
-           IF WS-PARAMETRO1 NOT = SPACES AND WS-PARAMETRO1 IS NUMERIC
-               MOVE FUNCTION NUMVAL(WS-PARAMETRO1) TO WS-NUMERO1
-           ELSE
-               MOVE 0 TO WS-NUMERO1
-           END-IF.
-           
-      *> Converter segundo parâmetro
-           IF WS-PARAMETRO2 NOT = SPACES AND WS-PARAMETRO2 IS NUMERIC
-               MOVE FUNCTION NUMVAL(WS-PARAMETRO2) TO WS-NUMERO2
-           ELSE
-               MOVE 0 TO WS-NUMERO2
-           END-IF.
-           
-      *> Realizar a soma
-           ADD WS-NUMERO1 TO WS-NUMERO2 GIVING WS-RESULTADO.
-           
-      *> Exibir resultado
-           DISPLAY "RESULTADO=" WS-RESULTADO.
-           
-           STOP RUN.
+           IF WS-PARAMETRO1 = "/BATCH"
+               SET SM-MODO-BATCH TO TRUE
+               PERFORM 1100-VERIFICA-RESTART THRU 1100-EXIT
+           ELSE
+               SET SM-MODO-CLI TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 1100-VERIFICA-RESTART - se o segundo token do modo batch
+      *> for RESTART=nnnnnnnn, guarda o numero do ultimo registro
+      *> ja processado para que o batch o pule na releitura.
+      *> ---------------------------------------------------------
+       1100-VERIFICA-RESTART.
+           IF WS-PARAMETRO2 (1:8) = "RESTART="
+               MOVE WS-PARAMETRO2 (9:12) TO SM-PARAMETRO-RESTART
+               IF SM-PARAMETRO-RESTART NOT = SPACES
+                       AND FUNCTION TEST-NUMVAL (SM-PARAMETRO-RESTART) = 0
+                   MOVE FUNCTION NUMVAL (SM-PARAMETRO-RESTART)
+                       TO SM-RESTART-REGISTRO
+                   SET SM-HA-RESTART TO TRUE
+               ELSE
+                   DISPLAY "ERRO: VALOR DE RESTART= INVALIDO - "
+                       WS-PARAMETRO2
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 1200-ABRE-AUDITORIA - abre SOMAAUD em modo de expansao
+      *> (acrescenta ao final) para preservar o historico de
+      *> execucoes anteriores; se o arquivo ainda nao existir,
+      *> cria-o na primeira execucao.
+      *> ---------------------------------------------------------
+       1200-ABRE-AUDITORIA.
+           OPEN EXTEND SOMAAUD-FILE.
+           IF SM-FS-SOMAAUD NOT = "00"
+               OPEN OUTPUT SOMAAUD-FILE
+           END-IF.
+           IF SM-FS-SOMAAUD NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR SOMAAUD - "
+                   "FILE STATUS=" SM-FS-SOMAAUD
+               SET SM-HOUVE-FALHA-IO TO TRUE
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 1300-ABRE-SAIDA - abre SOMAOUT, a saida estruturada
+      *> consumida por programas downstream, em modo de expansao;
+      *> se ainda nao existir, cria-o na primeira execucao.
+      *> ---------------------------------------------------------
+       1300-ABRE-SAIDA.
+           OPEN EXTEND SOMAOUT-FILE.
+           IF SM-FS-SOMAOUT NOT = "00"
+               OPEN OUTPUT SOMAOUT-FILE
+           END-IF.
+           IF SM-FS-SOMAOUT NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR SOMAOUT - "
+                   "FILE STATUS=" SM-FS-SOMAOUT
+               SET SM-HOUVE-FALHA-IO TO TRUE
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2000-PROCESSA-CLI - modo linha de comando: quebra os
+      *> argumentos em uma lista de operandos de tamanho variavel,
+      *> valida cada um individualmente e soma todos em
+      *> WS-RESULTADO. Um operando em branco ou nao numerico e
+      *> rejeitado com mensagem de erro em vez de ser somado como
+      *> zero.
+      *> ---------------------------------------------------------
+       2000-PROCESSA-CLI.
+           MOVE "N" TO SM-SW-ERRO.
+           MOVE "N" TO SM-SW-HA-CTRL.
+           PERFORM 2100-QUEBRA-OPERANDOS THRU 2100-EXIT.
+           PERFORM 2200-VALIDA-E-SOMA-OPERANDOS THRU 2200-EXIT.
+
+           IF SM-HOUVE-ERRO
+               MOVE SPACES TO SM-AUD-RESULTADO
+               MOVE "REJEITADO" TO SM-AUD-STATUS
+           ELSE
+               IF SM-HOUVE-OVERFLOW
+                   MOVE SPACES TO SM-AUD-RESULTADO
+                   MOVE "OVERFLOW" TO SM-AUD-STATUS
+               ELSE
+                   MOVE WS-RESULTADO TO WS-RESULTADO-ED
+                   DISPLAY "RESULTADO=" WS-RESULTADO-ED
+                   MOVE WS-RESULTADO-ED TO SM-AUD-RESULTADO
+                   MOVE "OK" TO SM-AUD-STATUS
+                   IF SM-HA-CTRL
+                       PERFORM 2300-RECONCILIA-CTRL THRU 2300-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 7000-GRAVA-SAIDA THRU 7000-EXIT.
+           PERFORM 7100-GRAVA-AUDITORIA THRU 7100-EXIT.
+           PERFORM 8000-DEFINE-RETURN-CODE THRU 8000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2100-QUEBRA-OPERANDOS - quebra WS-ARGUMENTO em tokens
+      *> separados por espaco e monta a tabela SM-OPERANDO, ate
+      *> SM-MAX-OPERANDOS tokens. Continua ate o fim da linha (e
+      *> nao so ate a tabela enchar) para que um token CTRL= que
+      *> venha depois do 20o operando ainda seja reconhecido; um
+      *> 21o operando real (nao CTRL=) e que a tabela ja esteja
+      *> cheia e que faz 2110-EXTRAI-UM-TOKEN rejeitar a chamada em
+      *> vez de descartar o excedente silenciosamente.
+      *> ---------------------------------------------------------
+       2100-QUEBRA-OPERANDOS.
+           MOVE 0 TO SM-QTDE-OPERANDOS.
+           MOVE 1 TO SM-ARG-PONTEIRO.
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (WS-ARGUMENTO TRAILING))
+               TO SM-ARG-TAMANHO.
+
+           PERFORM 2110-EXTRAI-UM-TOKEN THRU 2110-EXIT
+               UNTIL SM-ARG-PONTEIRO > SM-ARG-TAMANHO
+                  OR SM-HOUVE-ERRO.
+       2100-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2110-EXTRAI-UM-TOKEN - extrai o proximo token da linha de
+      *> argumentos usando UNSTRING com POINTER. Um token que comece
+      *> com CTRL= informa o total de controle esperado e nao entra
+      *> na tabela de operandos (e e aceito mesmo com a tabela de
+      *> operandos cheia); os demais sao acrescentados a tabela, ou
+      *> rejeitados se ela ja estiver cheia (mais de SM-MAX-OPERANDOS
+      *> operandos informados).
+      *> ---------------------------------------------------------
+       2110-EXTRAI-UM-TOKEN.
+           MOVE SPACES TO SM-TOKEN-ATUAL.
+           UNSTRING WS-ARGUMENTO DELIMITED BY ALL SPACE
+               INTO SM-TOKEN-ATUAL
+               WITH POINTER SM-ARG-PONTEIRO
+           END-UNSTRING.
+
+           IF SM-TOKEN-ATUAL NOT = SPACES
+               IF SM-TOKEN-ATUAL (1:5) = "CTRL="
+                   PERFORM 2120-CAPTURA-CTRL THRU 2120-EXIT
+               ELSE
+                   IF SM-QTDE-OPERANDOS >= SM-MAX-OPERANDOS
+                       MOVE SM-MAX-OPERANDOS TO SM-MAX-OPERANDOS-ED
+                       DISPLAY "ERRO: MAIS DE " SM-MAX-OPERANDOS-ED
+                           " OPERANDOS INFORMADOS"
+                       SET SM-HOUVE-ERRO TO TRUE
+                   ELSE
+                       ADD 1 TO SM-QTDE-OPERANDOS
+                       MOVE SM-TOKEN-ATUAL TO SM-OPERANDO (SM-QTDE-OPERANDOS)
+                   END-IF
+               END-IF
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2120-CAPTURA-CTRL - extrai o valor do token CTRL=valor e
+      *> guarda-o como o total de controle esperado para a soma da
+      *> lista de operandos. Um valor em branco ou nao numerico e
+      *> rejeitado como os demais parametros invalidos.
+      *> ---------------------------------------------------------
+       2120-CAPTURA-CTRL.
+           MOVE SM-TOKEN-ATUAL (6:15) TO SM-PARAMETRO-CTRL.
+           IF SM-PARAMETRO-CTRL NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL (SM-PARAMETRO-CTRL) = 0
+               MOVE FUNCTION NUMVAL (SM-PARAMETRO-CTRL) TO SM-CTRL-ESPERADO
+               SET SM-HA-CTRL TO TRUE
+           ELSE
+               DISPLAY "ERRO: VALOR DE CTRL= INVALIDO - " SM-TOKEN-ATUAL
+               SET SM-HOUVE-ERRO TO TRUE
+           END-IF.
+       2120-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2200-VALIDA-E-SOMA-OPERANDOS - valida cada operando da
+      *> tabela e acumula a soma em WS-RESULTADO, interrompendo no
+      *> primeiro erro (operando invalido ou overflow). Os dois
+      *> primeiros operandos sao copiados para a auditoria/saida
+      *> estruturada apenas quando sao os UNICOS operandos da
+      *> chamada E a chamada foi aceita (SM-AUD-QTDE-OPERANDOS
+      *> registra quantos entraram na soma); com mais de dois
+      *> operandos mostrar so os dois primeiros sugeriria,
+      *> erradamente, que eles explicam o resultado, e numa chamada
+      *> rejeitada/com overflow eles ficam em branco mesmo que um
+      *> dos operandos informados fosse, isoladamente, numerico, ja
+      *> que nenhum resultado foi de fato calculado a partir deles.
+      *> ---------------------------------------------------------
+       2200-VALIDA-E-SOMA-OPERANDOS.
+           MOVE 0 TO WS-RESULTADO.
+           MOVE "N" TO SM-SW-OVERFLOW.
+
+           IF SM-QTDE-OPERANDOS = 0
+               DISPLAY "ERRO: NENHUM OPERANDO NUMERICO INFORMADO"
+               MOVE "S" TO SM-SW-ERRO
+           ELSE
+               PERFORM 2210-VALIDA-UM-OPERANDO THRU 2210-EXIT
+                   VARYING SM-OP-IDX FROM 1 BY 1
+                   UNTIL SM-OP-IDX > SM-QTDE-OPERANDOS
+                      OR SM-HOUVE-ERRO
+                      OR SM-HOUVE-OVERFLOW
+           END-IF.
+
+           MOVE SPACES TO SM-AUD-PARAMETRO1 SM-AUD-PARAMETRO2.
+           MOVE SM-QTDE-OPERANDOS TO SM-AUD-QTDE-OPERANDOS.
+           IF NOT SM-HOUVE-ERRO AND NOT SM-HOUVE-OVERFLOW
+                   AND SM-QTDE-OPERANDOS <= 2
+               IF SM-QTDE-OPERANDOS >= 1
+                   MOVE SM-OPERANDO (1) TO SM-AUD-PARAMETRO1
+               END-IF
+               IF SM-QTDE-OPERANDOS >= 2
+                   MOVE SM-OPERANDO (2) TO SM-AUD-PARAMETRO2
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2210-VALIDA-UM-OPERANDO - valida um operando da tabela,
+      *> rejeitando-o se estiver em branco ou nao for numerico
+      *> (aceita sinal e ponto decimal), e soma seu valor a
+      *> WS-RESULTADO detectando overflow.
+      *> ---------------------------------------------------------
+       2210-VALIDA-UM-OPERANDO.
+           MOVE SM-OP-IDX TO SM-OP-NUM-ED.
+           IF SM-OPERANDO (SM-OP-IDX) = SPACES
+               DISPLAY "ERRO: OPERANDO " SM-OP-NUM-ED " EM BRANCO"
+               MOVE "S" TO SM-SW-ERRO
+           ELSE
+               IF FUNCTION TEST-NUMVAL (SM-OPERANDO (SM-OP-IDX))
+                       NOT = 0
+                   DISPLAY "ERRO: OPERANDO " SM-OP-NUM-ED
+                       " INVALIDO: '" SM-OPERANDO (SM-OP-IDX) "'"
+                   MOVE "S" TO SM-SW-ERRO
+               ELSE
+                   MOVE FUNCTION NUMVAL (SM-OPERANDO (SM-OP-IDX))
+                       TO SM-OPERANDO-VALOR
+                   ADD SM-OPERANDO-VALOR TO WS-RESULTADO
+                       ON SIZE ERROR
+                           DISPLAY "ERRO: OVERFLOW NA SOMA - "
+                               "RESULTADO EXCEDE S9(10)V99"
+                           SET SM-HOUVE-OVERFLOW TO TRUE
+                   END-ADD
+               END-IF
+           END-IF.
+       2210-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 2300-RECONCILIA-CTRL - compara WS-RESULTADO com o total de
+      *> controle esperado informado via CTRL= e exibe o status da
+      *> reconciliacao. Uma divergencia liga SM-SW-CTRL-BREAK,
+      *> considerada por 8000-DEFINE-RETURN-CODE.
+      *> ---------------------------------------------------------
+       2300-RECONCILIA-CTRL.
+           IF WS-RESULTADO = SM-CTRL-ESPERADO
+               DISPLAY "RECONCILIACAO=MATCH"
+           ELSE
+               SET SM-CTRL-BREAK TO TRUE
+               MOVE SM-CTRL-ESPERADO TO SM-CTRL-ESPERADO-ED
+               MOVE WS-RESULTADO TO SM-CTRL-CALCULADO-ED
+               DISPLAY "RECONCILIACAO=BREAK ESPERADO=" SM-CTRL-ESPERADO-ED
+                   " CALCULADO=" SM-CTRL-CALCULADO-ED
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4000-PROCESSA-BATCH - modo batch: le o arquivo SOMAIN, um
+      *> par de valores por registro, soma cada par e exibe uma
+      *> linha RESULTADO= por registro, mais um totalizador de
+      *> registros processados ao final. Grava um checkpoint apos
+      *> cada registro processado e, se SM-HA-RESTART, pula os
+      *> registros ja processados numa execucao anterior,
+      *> recuperando do checkpoint anterior o total geral acumulado
+      *> ate aquele ponto. Se o arquivo opcional SOMACTL estiver
+      *> presente, reconcilia o total geral do lote inteiro (e nao
+      *> so da parte reprocessada) com o total de controle esperado.
+      *> Uma falha ao abrir SOMAIN tambem gera uma linha de
+      *> auditoria/saida estruturada, para que a execucao nao fique
+      *> sem nenhum rastro.
+      *> ---------------------------------------------------------
+       4000-PROCESSA-BATCH.
+           MOVE 0 TO SM-NUM-REGISTRO.
+           MOVE 0 TO SM-TOTAL-GERAL-BATCH.
+           MOVE "N" TO SM-SW-OVERFLOW.
+           PERFORM 4500-ABRE-CONTROLE THRU 4500-EXIT.
+           OPEN INPUT SOMAIN-FILE.
+           IF SM-FS-SOMAIN NOT = "00"
+               DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR SOMAIN - "
+                   "FILE STATUS=" SM-FS-SOMAIN
+               SET SM-HOUVE-FALHA-IO TO TRUE
+               MOVE SPACES TO SM-AUD-PARAMETRO1 SM-AUD-PARAMETRO2
+                   SM-AUD-RESULTADO
+               MOVE 0 TO SM-AUD-QTDE-OPERANDOS
+               MOVE "FALHA-IO" TO SM-AUD-STATUS
+               PERFORM 7000-GRAVA-SAIDA THRU 7000-EXIT
+               PERFORM 7100-GRAVA-AUDITORIA THRU 7100-EXIT
+           ELSE
+               PERFORM 4550-RECUPERA-TOTAL-ANTERIOR THRU 4550-EXIT
+               OPEN OUTPUT SOMACKP-FILE
+               IF SM-FS-SOMACKP NOT = "00"
+                   DISPLAY "ERRO: NAO FOI POSSIVEL ABRIR SOMACKP - "
+                       "FILE STATUS=" SM-FS-SOMACKP
+                   SET SM-HOUVE-FALHA-IO TO TRUE
+               END-IF
+               PERFORM 4200-LE-SOMAIN THRU 4200-EXIT
+               PERFORM 4300-PROCESSA-UM-REGISTRO THRU 4300-EXIT
+                   UNTIL SM-FIM-SOMAIN
+               MOVE SM-NUM-REGISTRO TO SM-NUM-REGISTRO-ED
+               DISPLAY "TOTAL-REGISTROS-PROCESSADOS=" SM-NUM-REGISTRO-ED
+               CLOSE SOMAIN-FILE
+               CLOSE SOMACKP-FILE
+               IF SM-HA-CTRL
+                   PERFORM 4600-RECONCILIA-CONTROLE-BATCH THRU 4600-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 8000-DEFINE-RETURN-CODE THRU 8000-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4500-ABRE-CONTROLE - le, se presente, o total de controle
+      *> esperado para o lote inteiro do arquivo opcional SOMACTL.
+      *> Ausencia do arquivo nao e erro: o lote simplesmente nao e
+      *> reconciliado.
+      *> ---------------------------------------------------------
+       4500-ABRE-CONTROLE.
+           MOVE "N" TO SM-SW-HA-CTRL.
+           OPEN INPUT SOMACTL-FILE.
+           IF SM-FS-SOMACTL = "00"
+               READ SOMACTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SM-CTL-TOTAL-ESPERADO TO SM-CTRL-ESPERADO
+                       SET SM-HA-CTRL TO TRUE
+               END-READ
+               CLOSE SOMACTL-FILE
+           END-IF.
+       4500-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4550-RECUPERA-TOTAL-ANTERIOR - se a execucao for um
+      *> RESTART=, le o arquivo SOMACKP da execucao anterior (antes
+      *> de ser reaberto em modo de saida e truncado) ate o ultimo
+      *> registro, para recuperar o total geral acumulado ate aquele
+      *> ponto e retomar a reconciliacao do lote inteiro a partir
+      *> dele em vez de somente da parte reprocessada.
+      *> ---------------------------------------------------------
+       4550-RECUPERA-TOTAL-ANTERIOR.
+           IF SM-HA-RESTART
+               MOVE "N" TO SM-SW-EOF-SOMACKP
+               OPEN INPUT SOMACKP-FILE
+               IF SM-FS-SOMACKP = "00"
+                   PERFORM 4551-LE-UM-CHECKPOINT THRU 4551-EXIT
+                       UNTIL SM-FIM-SOMACKP
+                   CLOSE SOMACKP-FILE
+               END-IF
+           END-IF.
+       4550-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4551-LE-UM-CHECKPOINT - le um registro do checkpoint da
+      *> execucao anterior e guarda seu total geral acumulado; ao
+      *> final da leitura, o ultimo valor lido e o total acumulado
+      *> ate o ultimo registro efetivamente processado antes do
+      *> restart.
+      *> ---------------------------------------------------------
+       4551-LE-UM-CHECKPOINT.
+           READ SOMACKP-FILE
+               AT END
+                   SET SM-FIM-SOMACKP TO TRUE
+               NOT AT END
+                   MOVE SM-CKP-TOTAL-GERAL TO SM-TOTAL-GERAL-BATCH
+           END-READ.
+       4551-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4600-RECONCILIA-CONTROLE-BATCH - compara o total geral do
+      *> lote (soma de todos os resultados OK) com o total de
+      *> controle esperado lido de SOMACTL e exibe o status da
+      *> reconciliacao. Uma divergencia liga SM-SW-CTRL-BREAK,
+      *> considerada por 8000-DEFINE-RETURN-CODE.
+      *> ---------------------------------------------------------
+       4600-RECONCILIA-CONTROLE-BATCH.
+           IF SM-TOTAL-GERAL-BATCH = SM-CTRL-ESPERADO
+               DISPLAY "RECONCILIACAO=MATCH"
+           ELSE
+               SET SM-CTRL-BREAK TO TRUE
+               MOVE SM-CTRL-ESPERADO TO SM-CTRL-ESPERADO-ED
+               MOVE SM-TOTAL-GERAL-BATCH TO SM-CTRL-CALCULADO-ED
+               DISPLAY "RECONCILIACAO=BREAK ESPERADO=" SM-CTRL-ESPERADO-ED
+                   " CALCULADO=" SM-CTRL-CALCULADO-ED
+           END-IF.
+       4600-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4200-LE-SOMAIN - le o proximo registro do arquivo de
+      *> pares de entrada.
+      *> ---------------------------------------------------------
+       4200-LE-SOMAIN.
+           READ SOMAIN-FILE
+               AT END
+                   SET SM-FIM-SOMAIN TO TRUE
+           END-READ.
+       4200-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4300-PROCESSA-UM-REGISTRO - soma um par de valores do
+      *> registro atual e exibe a linha RESULTADO= desse registro,
+      *> a menos que o registro ja tenha sido processado numa
+      *> execucao anterior (SM-HA-RESTART). Grava o checkpoint ao
+      *> final de cada registro efetivamente processado.
+      *> ---------------------------------------------------------
+       4300-PROCESSA-UM-REGISTRO.
+           ADD 1 TO SM-NUM-REGISTRO.
+           MOVE SM-NUM-REGISTRO TO SM-NUM-REGISTRO-ED.
+
+           IF SM-HA-RESTART AND SM-NUM-REGISTRO NOT > SM-RESTART-REGISTRO
+               DISPLAY "REGISTRO=" SM-NUM-REGISTRO-ED " IGNORADO (RESTART)"
+           ELSE
+               MOVE SM-IN-NUMERO-1 TO WS-NUMERO1
+               MOVE SM-IN-NUMERO-2 TO WS-NUMERO2
+               MOVE WS-NUMERO1 TO WS-RESULTADO-ED
+               MOVE WS-RESULTADO-ED TO SM-AUD-PARAMETRO1
+               MOVE WS-NUMERO2 TO WS-RESULTADO-ED
+               MOVE WS-RESULTADO-ED TO SM-AUD-PARAMETRO2
+               MOVE 2 TO SM-AUD-QTDE-OPERANDOS
+               MOVE "OK" TO SM-AUD-STATUS
+               ADD WS-NUMERO1 TO WS-NUMERO2 GIVING WS-RESULTADO
+                   ON SIZE ERROR
+                       DISPLAY "ERRO: OVERFLOW NA SOMA - REGISTRO="
+                           SM-NUM-REGISTRO-ED
+                       SET SM-HOUVE-OVERFLOW TO TRUE
+                       MOVE "OVERFLOW" TO SM-AUD-STATUS
+               END-ADD
+               IF SM-AUD-STATUS = "OK"
+                   ADD WS-RESULTADO TO SM-TOTAL-GERAL-BATCH
+               END-IF
+               MOVE WS-RESULTADO TO WS-RESULTADO-ED
+               DISPLAY "REGISTRO=" SM-NUM-REGISTRO-ED
+                   " RESULTADO=" WS-RESULTADO-ED
+               MOVE WS-RESULTADO-ED TO SM-AUD-RESULTADO
+               PERFORM 7000-GRAVA-SAIDA THRU 7000-EXIT
+               PERFORM 7100-GRAVA-AUDITORIA THRU 7100-EXIT
+               PERFORM 4400-GRAVA-CHECKPOINT THRU 4400-EXIT
+           END-IF.
+
+           PERFORM 4200-LE-SOMAIN THRU 4200-EXIT.
+       4300-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 7000-GRAVA-SAIDA - grava em SOMAOUT um registro com o
+      *> resultado e o status da soma (SM-AUD-STATUS, ja preenchido
+      *> pela rotina chamadora), para que programas downstream leiam
+      *> o resultado de SOMA como entrada estruturada em vez de
+      *> raspar a saida de DISPLAY. NUMERO1/2 so sao preenchidos
+      *> quando SM-AUD-PARAMETRO1/2 estiverem preenchidos, o que so
+      *> ocorre quando a chamada teve no maximo dois operandos E foi
+      *> aceita (SM-AUD-PARAMETRO1/2 ficam em branco numa chamada
+      *> REJEITADO/OVERFLOW, para nao sugerir que um operando valido
+      *> isolado explica um resultado que na verdade nao foi
+      *> calculado); ver SM-OUT-QTDE-OPERANDOS para o total real de
+      *> operandos informados.
+      *> ---------------------------------------------------------
+       7000-GRAVA-SAIDA.
+           INITIALIZE SOMAOUT-RECORD.
+
+           IF SM-AUD-PARAMETRO1 NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL (SM-AUD-PARAMETRO1) = 0
+               MOVE FUNCTION NUMVAL (SM-AUD-PARAMETRO1) TO SM-OUT-NUMERO1
+           END-IF.
+           IF SM-AUD-PARAMETRO2 NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL (SM-AUD-PARAMETRO2) = 0
+               MOVE FUNCTION NUMVAL (SM-AUD-PARAMETRO2) TO SM-OUT-NUMERO2
+           END-IF.
+           IF SM-AUD-STATUS = "OK"
+               MOVE WS-RESULTADO TO SM-OUT-RESULTADO
+           END-IF.
+           MOVE SM-AUD-STATUS TO SM-OUT-STATUS.
+           MOVE SM-AUD-QTDE-OPERANDOS TO SM-OUT-QTDE-OPERANDOS.
+           WRITE SOMAOUT-RECORD.
+           IF SM-FS-SOMAOUT NOT = "00"
+               DISPLAY "ERRO: FALHA AO GRAVAR SOMAOUT - "
+                   "FILE STATUS=" SM-FS-SOMAOUT
+               SET SM-HOUVE-FALHA-IO TO TRUE
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 7100-GRAVA-AUDITORIA - grava em SOMAAUD uma linha da
+      *> trilha de auditoria com a data/hora atual e os campos
+      *> SM-AUD-PARAMETRO1/2, SM-AUD-RESULTADO e SM-AUD-STATUS
+      *> ja preenchidos pela rotina chamadora.
+      *> ---------------------------------------------------------
+       7100-GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO SM-AUD-DATA-HORA.
+           WRITE SOMAAUD-RECORD.
+           IF SM-FS-SOMAAUD NOT = "00"
+               DISPLAY "ERRO: FALHA AO GRAVAR SOMAAUD - "
+                   "FILE STATUS=" SM-FS-SOMAAUD
+               SET SM-HOUVE-FALHA-IO TO TRUE
+           END-IF.
+       7100-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 4400-GRAVA-CHECKPOINT - grava em SOMACKP o numero do
+      *> ultimo registro de SOMAIN efetivamente processado e o
+      *> total geral acumulado ate ali, para permitir RESTART= numa
+      *> proxima execucao caso esta venha a ser interrompida, sem
+      *> perder o total acumulado para fins de reconciliacao com
+      *> SOMACTL.
+      *> ---------------------------------------------------------
+       4400-GRAVA-CHECKPOINT.
+           INITIALIZE SOMACKP-RECORD.
+           MOVE SM-NUM-REGISTRO TO SM-CKP-ULTIMO-REGISTRO.
+           MOVE SM-TOTAL-GERAL-BATCH TO SM-CKP-TOTAL-GERAL.
+           WRITE SOMACKP-RECORD.
+           IF SM-FS-SOMACKP NOT = "00"
+               DISPLAY "ERRO: FALHA AO GRAVAR SOMACKP - "
+                   "FILE STATUS=" SM-FS-SOMACKP
+               SET SM-HOUVE-FALHA-IO TO TRUE
+           END-IF.
+       4400-EXIT.
+           EXIT.
+
+      *> ---------------------------------------------------------
+      *> 8000-DEFINE-RETURN-CODE - ponto unico de decisao do
+      *> RETURN-CODE devolvido ao job step/shell que chamou SOMA,
+      *> a partir das chaves de erro acumuladas durante a
+      *> execucao (CLI ou batch):
+      *>    0  sucesso (soma calculada, bate com o total de
+      *>       controle quando informado)
+      *>    4  parametro/operando invalido rejeitado
+      *>    8  overflow na soma ou falha de E/S irrecuperavel
+      *>   12  soma calculada com sucesso mas divergente do total
+      *>       de controle informado (RECONCILIACAO=BREAK)
+      *> ---------------------------------------------------------
+       8000-DEFINE-RETURN-CODE.
+           EVALUATE TRUE
+               WHEN SM-HOUVE-ERRO
+                   MOVE 4 TO RETURN-CODE
+               WHEN SM-HOUVE-OVERFLOW OR SM-HOUVE-FALHA-IO
+                   MOVE 8 TO RETURN-CODE
+               WHEN SM-CTRL-BREAK
+                   MOVE 12 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
